@@ -0,0 +1,213 @@
+000010*****************************************************************
+000020* PROGRAM:     SOCGL01
+000030* AUTHOR:      R. CASTRO
+000040* INSTALLATION: DEPARTAMENTO DE SISTEMAS
+000050* DATE-WRITTEN: 09/08/2026
+000060* PURPOSE:     BUILDS THE MONTHLY GENERAL-LEDGER UPLOAD FILE FROM
+000070*              THE SOCIOS-BAL EXTRACT (SOCORD01'S SORTED MEMBER
+000080*              BALANCES), MAPPING EACH MEMBER'S BRANCH TO ITS
+000090*              G/L CONTROL ACCOUNT.
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*   DATE       INIT  DESCRIPTION
+000130*   09/08/2026 RCA   INITIAL VERSION.
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. SOCGL01.
+000170 AUTHOR. R. CASTRO.
+000180 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000190 DATE-WRITTEN. 09/08/2026.
+000200 DATE-COMPILED.
+000210*
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT SOCIOS-BAL    ASSIGN TO SOCIOBAL
+000260         ORGANIZATION LINE SEQUENTIAL
+000270         FILE STATUS IS WS-FS-BAL.
+000280     SELECT GL-EXTRACT    ASSIGN TO SOCIOGL
+000290         ORGANIZATION LINE SEQUENTIAL
+000300         FILE STATUS IS WS-FS-GL.
+000310     SELECT RPT-GL        ASSIGN TO RPTGL
+000320         ORGANIZATION LINE SEQUENTIAL
+000330         FILE STATUS IS WS-FS-RPTGL.
+000340*
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  SOCIOS-BAL.
+000380     COPY socbal.
+000390*
+000400 FD  GL-EXTRACT.
+000410     COPY glreg.
+000420*
+000430 FD  RPT-GL.
+000440 01  RPT-GL-REG                 PIC X(60).
+000450*
+000460 WORKING-STORAGE SECTION.
+000470     COPY filial.
+000480*
+000490 01  WS-SWITCHES.
+000500     05  WS-SW-FIN-BAL          PIC X(01) VALUE 'N'.
+000510         88  WS-FIN-BAL                 VALUE 'S'.
+000520*
+000530 01  WS-FS-BAL                  PIC X(02) VALUE '00'.
+000540*
+000550 01  WS-FS-GL                   PIC X(02) VALUE '00'.
+000560*
+000570 01  WS-FS-RPTGL                PIC X(02) VALUE '00'.
+000580*
+000590 01  WS-NOMBRE-ARCHIVO          PIC X(15) VALUE SPACES.
+000600*
+000610 01  WS-FS-COMUN                PIC X(02) VALUE '00'.
+000620*
+000630 01  WS-CONTADORES.
+000640     05  WS-CONT-LEIDOS         PIC 9(05) VALUE ZERO.
+000650     05  WS-CONT-MAPEADOS       PIC 9(05) VALUE ZERO.
+000660     05  WS-CONT-SIN-FILIAL     PIC 9(05) VALUE ZERO.
+000670*
+000680 01  WS-TOTAL-GENERAL           PIC S9(9)V99 VALUE ZERO.
+000690*
+000700 01  WS-CTA-DEFECTO             PIC 9(06) VALUE ZERO.
+000710*
+000720 01  WS-LINEA-GL.
+000730     05  WS-LG-COD              PIC 9(04).
+000740     05  FILLER                 PIC X(02) VALUE SPACES.
+000750     05  WS-LG-CTA              PIC 9(06).
+000760     05  FILLER                 PIC X(02) VALUE SPACES.
+000770     05  WS-LG-SALDO            PIC -ZZZ,ZZZ,ZZ9.99.
+000780     05  FILLER                 PIC X(02) VALUE SPACES.
+000790     05  WS-LG-ESTADO           PIC X(21).
+000800*
+000810 01  WS-LINEA-RESUMEN.
+000820     05  WS-LR-ETIQUETA         PIC X(30).
+000830     05  WS-LR-CANT             PIC ZZ,ZZ9.
+000840*
+000850 01  WS-LINEA-TOTAL.
+000860     05  WS-LT-ETIQUETA         PIC X(30).
+000870     05  WS-LT-IMPORTE          PIC -ZZZ,ZZZ,ZZ9.99.
+000880*
+000890 PROCEDURE DIVISION.
+000900*****************************************************************
+000910 0000-MAINLINE.
+000920*****************************************************************
+000930     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000940     PERFORM 2000-PROCESAR-BAL THRU 2000-EXIT
+000950         UNTIL WS-FIN-BAL.
+000960     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000970     STOP RUN.
+000980*
+000990*****************************************************************
+001000 1000-INICIALIZAR.
+001010*****************************************************************
+001020     OPEN INPUT SOCIOS-BAL.
+001030     IF WS-FS-BAL NOT = '00'
+001040         MOVE 'SOCIOS-BAL' TO WS-NOMBRE-ARCHIVO
+001050         MOVE WS-FS-BAL TO WS-FS-COMUN
+001060         PERFORM 9900-ABEND-ARCHIVO
+001070     END-IF.
+001080     OPEN OUTPUT GL-EXTRACT.
+001090     IF WS-FS-GL NOT = '00'
+001100         MOVE 'GL-EXTRACT' TO WS-NOMBRE-ARCHIVO
+001110         MOVE WS-FS-GL TO WS-FS-COMUN
+001120         PERFORM 9900-ABEND-ARCHIVO
+001130     END-IF.
+001140     OPEN OUTPUT RPT-GL.
+001150     IF WS-FS-RPTGL NOT = '00'
+001160         MOVE 'RPT-GL' TO WS-NOMBRE-ARCHIVO
+001170         MOVE WS-FS-RPTGL TO WS-FS-COMUN
+001180         PERFORM 9900-ABEND-ARCHIVO
+001190     END-IF.
+001200     MOVE 'EXTRACTO CONTABLE - SALDOS DE SOCIOS' TO RPT-GL-REG.
+001210     WRITE RPT-GL-REG.
+001220     MOVE SPACES TO RPT-GL-REG.
+001230     WRITE RPT-GL-REG.
+001240 1000-EXIT.
+001250     EXIT.
+001260*
+001270*****************************************************************
+001280* 2000-PROCESAR-BAL READS ONE SOCIOS-BAL EXTRACT RECORD, RESOLVES
+001290* THE MEMBER'S BRANCH G/L CONTROL ACCOUNT, WRITES THE MATCHING
+001300* GL-EXTRACT RECORD AND LOGS THE RESULT. A BRANCH CODE THAT
+001310* DOESN'T MATCH THE BRANCH TABLE POSTS TO THE DEFAULT SUSPENSE
+001320* ACCOUNT (WS-CTA-DEFECTO) INSTEAD OF BEING DROPPED.
+001330*****************************************************************
+001340 2000-PROCESAR-BAL.
+001350     READ SOCIOS-BAL
+001360         AT END
+001370             MOVE 'S' TO WS-SW-FIN-BAL
+001380             GO TO 2000-EXIT
+001390     END-READ.
+001400     ADD 1 TO WS-CONT-LEIDOS.
+001410     PERFORM 2100-RESOLVER-CUENTA THRU 2100-EXIT.
+001420     MOVE BAL-COD TO GL-COD.
+001430     MOVE BAL-SALDO TO GL-SALDO.
+001440     WRITE GL-REG.
+001450     ADD BAL-SALDO TO WS-TOTAL-GENERAL.
+001460     PERFORM 2200-REGISTRAR-LOG THRU 2200-EXIT.
+001470 2000-EXIT.
+001480     EXIT.
+001490*
+001500 2100-RESOLVER-CUENTA.
+001510     MOVE WS-CTA-DEFECTO TO GL-CTA-CONTABLE.
+001520     SET FIL-IDX TO 1.
+001530     SEARCH FIL-ENTRY
+001540         AT END
+001550             ADD 1 TO WS-CONT-SIN-FILIAL
+001560         WHEN FIL-COD (FIL-IDX) = BAL-FILIAL
+001570             MOVE FIL-CTA-CONTABLE (FIL-IDX) TO GL-CTA-CONTABLE
+001580             ADD 1 TO WS-CONT-MAPEADOS
+001590     END-SEARCH.
+001600 2100-EXIT.
+001610     EXIT.
+001620*
+001630 2200-REGISTRAR-LOG.
+001640     MOVE BAL-COD TO WS-LG-COD.
+001650     MOVE GL-CTA-CONTABLE TO WS-LG-CTA.
+001660     MOVE BAL-SALDO TO WS-LG-SALDO.
+001670     IF GL-CTA-CONTABLE = WS-CTA-DEFECTO
+001680         MOVE 'SIN FILIAL - SUSPENSO' TO WS-LG-ESTADO
+001690     ELSE
+001700         MOVE 'MAPEADO' TO WS-LG-ESTADO
+001710     END-IF.
+001720     WRITE RPT-GL-REG FROM WS-LINEA-GL.
+001730 2200-EXIT.
+001740     EXIT.
+001750*
+001760*****************************************************************
+001770 9000-FINALIZAR.
+001780*****************************************************************
+001790     MOVE SPACES TO RPT-GL-REG.
+001800     WRITE RPT-GL-REG.
+001810     MOVE 'RESUMEN DE LA CORRIDA' TO RPT-GL-REG.
+001820     WRITE RPT-GL-REG.
+001830     MOVE 'REGISTROS LEIDOS' TO WS-LR-ETIQUETA.
+001840     MOVE WS-CONT-LEIDOS TO WS-LR-CANT.
+001850     WRITE RPT-GL-REG FROM WS-LINEA-RESUMEN.
+001860     MOVE 'REGISTROS MAPEADOS A FILIAL' TO WS-LR-ETIQUETA.
+001870     MOVE WS-CONT-MAPEADOS TO WS-LR-CANT.
+001880     WRITE RPT-GL-REG FROM WS-LINEA-RESUMEN.
+001890     MOVE 'REGISTROS SIN FILIAL-SUSPENSO' TO WS-LR-ETIQUETA.
+001900     MOVE WS-CONT-SIN-FILIAL TO WS-LR-CANT.
+001910     WRITE RPT-GL-REG FROM WS-LINEA-RESUMEN.
+001920     MOVE 'TOTAL GENERAL' TO WS-LT-ETIQUETA.
+001930     MOVE WS-TOTAL-GENERAL TO WS-LT-IMPORTE.
+001940     WRITE RPT-GL-REG FROM WS-LINEA-TOTAL.
+001950     CLOSE SOCIOS-BAL.
+001960     CLOSE GL-EXTRACT.
+001970     CLOSE RPT-GL.
+001980 9000-EXIT.
+001990     EXIT.
+002000*
+002010*****************************************************************
+002020* 9900-ABEND-ARCHIVO - COMMON FILE-STATUS ERROR HANDLER. THE
+002030* CALLER MOVES THE FAILING FILE'S NAME AND FILE STATUS TO
+002040* WS-NOMBRE-ARCHIVO / WS-FS-COMUN BEFORE PERFORMING THIS
+002050* PARAGRAPH.
+002060*****************************************************************
+002070 9900-ABEND-ARCHIVO.
+002080     DISPLAY 'SOCGL01 - ERROR E/S ARCHIVO ' WS-NOMBRE-ARCHIVO.
+002090     DISPLAY 'SOCGL01 - FILE STATUS = ' WS-FS-COMUN.
+002100     MOVE 16 TO RETURN-CODE.
+002110     STOP RUN.
+002120*
+002130 END PROGRAM SOCGL01.
