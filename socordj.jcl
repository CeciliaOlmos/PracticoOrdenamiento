@@ -0,0 +1,92 @@
+//SOCORDJ  JOB (ACCTG),'SOCIOS ORDENAMIENTO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB:      SOCORDJ
+//* PURPOSE:  NIGHTLY SOCIOS MAINTENANCE, SORT/REPORT AND G/L
+//*           POSTING CHAIN. STEP MANT APPLIES PENDING ADD/CHANGE/
+//*           DELETE TRANSACTIONS TO THE INDEXED SOCIOS MASTER.
+//*           STEP ORDEN THEN VALIDATES, SORTS, AND REPORTS ON THE
+//*           UPDATED MASTER (SOCORD01 DOES ALL THREE IN ONE RUN -
+//*           VALIDATION AND REPORTING ARE BOTH DRIVEN OFF THE
+//*           SAME SORT PASS, SO THEY CANNOT BE SPLIT INTO
+//*           SEPARATE STEPS WITHOUT AN EXTRA PASS OVER THE DATA).
+//*           STEP GLPOST TAKES THE SOCIOBAL EXTRACT ORDEN JUST
+//*           WROTE AND POSTS IT TO THE G/L UPLOAD FILE, SO THE
+//*           MONTHLY POSTING NO LONGER NEEDS A MANUAL RUN OF
+//*           SOCGL01 BEHIND THIS JOB.
+//*           EACH PROGRAM SETS RETURN-CODE 16 AND STOPS RUN ON
+//*           ANY FILE STATUS OTHER THAN '00', SO A COND CHECK ON
+//*           THE PRIOR STEP'S CONDITION CODE STOPS THE CHAIN
+//*           CLEANLY INSTEAD OF LETTING A BAD UPDATE FLOW INTO
+//*           THE SORT OR THE POSTING.
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY
+//*   DATE       INIT  DESCRIPTION
+//*   09/08/2026 RCA   INITIAL VERSION.
+//*   09/08/2026 RCA   SELECT CLAUSES IN SOCORD01/SOCMT01/SOCGL01
+//*                    NOW ASSIGN TO THESE DD NAMES INSTEAD OF
+//*                    FIXED LITERAL FILENAMES, SO THIS JOB ACTUALLY
+//*                    DRIVES WHAT EACH PROGRAM OPENS. ADDED THE
+//*                    SOCIOBAL AND RPTAUD DDS ORDEN NEEDS, FIXED
+//*                    SOCIOORD'S LRECL FOR THE HEADED PRINT LISTING,
+//*                    AND ADDED THE GLPOST STEP.
+//*   09/08/2026 RCA   CORRECTED THE COND OPERATOR ON ORDEN AND
+//*                    GLPOST FROM LT TO GE - LT WAS BYPASSING THE
+//*                    STEP WHEN THE PRIOR STEP SUCCEEDED AND RUNNING
+//*                    IT WHEN THE PRIOR STEP FAILED, THE OPPOSITE
+//*                    OF THE INTENT DESCRIBED ABOVE.
+//*   09/08/2026 RCA   SOCIOORD AND SOCIOBAL NOW DISP=MOD INSTEAD OF
+//*                    NEW, SAME AS RPTAUD BELOW - SOCORD01 OPENS
+//*                    THESE EXTEND ON A CHECKPOINT RESTART, AND A
+//*                    RESUBMISSION WOULD FAIL DATASET ALLOCATION
+//*                    UNDER DISP=NEW IF THE DATASET ALREADY EXISTS
+//*                    FROM THE INTERRUPTED RUN.
+//*   09/08/2026 RCA   GAVE RPTAUD A UNIT/SPACE/DCB TRIPLET INSTEAD
+//*                    OF A BARE DISP=MOD - A BARE DISP=MOD ONLY
+//*                    ALLOCATES IF THE DATASET ALREADY EXISTS, WHICH
+//*                    BROKE THE VERY FIRST RUN SOCORD01'S OPEN
+//*                    EXTEND/FALL-BACK-TO-OUTPUT LOGIC IS WRITTEN TO
+//*                    HANDLE. ALSO CHANGED SOCIOEXC FROM DISP=NEW TO
+//*                    MOD AND ADDED ITS DCB - SOCIOS-EXC IS OPENED
+//*                    OUTPUT UNCONDITIONALLY EVERY RUN INCLUDING A
+//*                    RESTART, SO IT HAS THE SAME RESUBMISSION-
+//*                    ALLOCATION PROBLEM THE OTHER DD'S WERE FIXED
+//*                    FOR ABOVE.
+//*--------------------------------------------------------------*
+//*
+//MANT     EXEC PGM=SOCMT01
+//SOCIOS   DD DSN=PROD.SOCIOS.DATOS,DISP=SHR
+//SOCIOTRN DD DSN=PROD.SOCIOS.TRANS,DISP=SHR
+//RPTTRN   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//ORDEN    EXEC PGM=SOCORD01,COND=(16,GE,MANT)
+//SOCIOS   DD DSN=PROD.SOCIOS.DATOS,DISP=SHR
+//SOCIOORD DD DSN=PROD.SOCIOS.ORDENADO,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(10,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SOCIOBAL DD DSN=PROD.SOCIOS.BALEXT,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=17)
+//SOCIOCTL DD DSN=PROD.SOCIOS.CONTROL,DISP=SHR
+//SOCIOEXC DD DSN=PROD.SOCIOS.EXCEP,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=36)
+//SOCIOCKP DD DSN=PROD.SOCIOS.CHKPT,DISP=SHR
+//RPTFIL   DD SYSOUT=*
+//RPTEXC   DD SYSOUT=*
+//RPTRECON DD SYSOUT=*
+//RPTAUD   DD DSN=PROD.SOCIOS.AUDITLOG,DISP=(MOD,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//*
+//GLPOST   EXEC PGM=SOCGL01,COND=(16,GE,ORDEN)
+//SOCIOBAL DD DSN=PROD.SOCIOS.BALEXT,DISP=SHR
+//SOCIOGL  DD DSN=PROD.SOCIOS.GLPOST,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=20)
+//RPTGL    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
