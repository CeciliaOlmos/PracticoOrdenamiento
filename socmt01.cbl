@@ -0,0 +1,272 @@
+000010*****************************************************************
+000020* PROGRAM:     SOCMT01
+000030* AUTHOR:      R. CASTRO
+000040* INSTALLATION: DEPARTAMENTO DE SISTEMAS
+000050* DATE-WRITTEN: 09/08/2026
+000060* PURPOSE:     APPLIES ADD/CHANGE/DELETE TRANSACTIONS AGAINST
+000070*              THE INDEXED SOCIOS (MEMBER) MASTER FILE, KEYED
+000080*              ON SOC-COD, AND LOGS EVERY TRANSACTION APPLIED
+000090*              OR REJECTED.
+000100*-----------------------------------------------------------------
+000110* MODIFICATION HISTORY
+000120*   DATE       INIT  DESCRIPTION
+000130*   09/08/2026 RCA   INITIAL VERSION.
+000140*****************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. SOCMT01.
+000170 AUTHOR. R. CASTRO.
+000180 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000190 DATE-WRITTEN. 09/08/2026.
+000200 DATE-COMPILED.
+000210*
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT SOCIOS        ASSIGN TO SOCIOS
+000260         ORGANIZATION INDEXED
+000270         ACCESS MODE IS RANDOM
+000280         RECORD KEY IS SOC-COD
+000290         FILE STATUS IS WS-FS-SOCIOS.
+000300     SELECT SOCIOS-TRN    ASSIGN TO SOCIOTRN
+000310         ORGANIZATION LINE SEQUENTIAL
+000320         FILE STATUS IS WS-FS-TRN.
+000330     SELECT RPT-TRN       ASSIGN TO RPTTRN
+000340         ORGANIZATION LINE SEQUENTIAL
+000350         FILE STATUS IS WS-FS-RPTTRN.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  SOCIOS.
+000400     COPY socreg.
+000410*
+000420 FD  SOCIOS-TRN.
+000430     COPY soctrans.
+000440*
+000450 FD  RPT-TRN.
+000460 01  RPT-TRN-REG                PIC X(70).
+000470*
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-SWITCHES.
+000500     05  WS-SW-FIN-TRN          PIC X(01) VALUE 'N'.
+000510         88  WS-FIN-TRN                 VALUE 'S'.
+000520*
+000530 01  WS-FS-SOCIOS               PIC X(02) VALUE '00'.
+000540*
+000550 01  WS-FS-TRN                  PIC X(02) VALUE '00'.
+000560*
+000570 01  WS-FS-RPTTRN               PIC X(02) VALUE '00'.
+000580*
+000590 01  WS-NOMBRE-ARCHIVO          PIC X(15) VALUE SPACES.
+000600*
+000610 01  WS-FS-COMUN                PIC X(02) VALUE '00'.
+000620*
+000630 01  WS-CONTADORES.
+000640     05  WS-CONT-LEIDAS         PIC 9(05) VALUE ZERO.
+000650     05  WS-CONT-ALTAS          PIC 9(05) VALUE ZERO.
+000660     05  WS-CONT-CAMBIOS        PIC 9(05) VALUE ZERO.
+000670     05  WS-CONT-BAJAS          PIC 9(05) VALUE ZERO.
+000680     05  WS-CONT-RECHAZADAS     PIC 9(05) VALUE ZERO.
+000690*
+000700 01  WS-RESULTADO               PIC X(22) VALUE SPACES.
+000710*
+000720 01  WS-LINEA-TRN.
+000730     05  WS-LT-TIPO             PIC X(11).
+000740     05  FILLER                 PIC X(02) VALUE SPACES.
+000750     05  WS-LT-COD              PIC 9(04).
+000760     05  FILLER                 PIC X(02) VALUE SPACES.
+000770     05  WS-LT-RESULTADO        PIC X(22).
+000780     05  FILLER                 PIC X(02) VALUE SPACES.
+000790     05  WS-LT-NOM              PIC X(20).
+000800*
+000810 01  WS-LINEA-RESUMEN.
+000820     05  WS-LR-ETIQUETA         PIC X(30).
+000830     05  WS-LR-CANT             PIC ZZ,ZZ9.
+000840*
+000850 PROCEDURE DIVISION.
+000860*****************************************************************
+000870 0000-MAINLINE.
+000880*****************************************************************
+000890     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000900     PERFORM 2000-PROCESAR-TRN THRU 2000-EXIT
+000910         UNTIL WS-FIN-TRN.
+000920     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000930     STOP RUN.
+000940*
+000950*****************************************************************
+000960 1000-INICIALIZAR.
+000970*****************************************************************
+000980     OPEN I-O SOCIOS.
+000990     IF WS-FS-SOCIOS = '35'
+001000         CLOSE SOCIOS
+001010         OPEN OUTPUT SOCIOS
+001020         IF WS-FS-SOCIOS NOT = '00'
+001030             MOVE 'SOCIOS.DAT' TO WS-NOMBRE-ARCHIVO
+001040             MOVE WS-FS-SOCIOS TO WS-FS-COMUN
+001050             PERFORM 9900-ABEND-ARCHIVO
+001060         END-IF
+001070         CLOSE SOCIOS
+001080         OPEN I-O SOCIOS
+001090     END-IF.
+001100     IF WS-FS-SOCIOS NOT = '00'
+001110         MOVE 'SOCIOS.DAT' TO WS-NOMBRE-ARCHIVO
+001120         MOVE WS-FS-SOCIOS TO WS-FS-COMUN
+001130         PERFORM 9900-ABEND-ARCHIVO
+001140     END-IF.
+001150     OPEN INPUT SOCIOS-TRN.
+001160     IF WS-FS-TRN NOT = '00'
+001170         MOVE 'SOCIOS-TRN.DAT' TO WS-NOMBRE-ARCHIVO
+001180         MOVE WS-FS-TRN TO WS-FS-COMUN
+001190         PERFORM 9900-ABEND-ARCHIVO
+001200     END-IF.
+001210     OPEN OUTPUT RPT-TRN.
+001220     IF WS-FS-RPTTRN NOT = '00'
+001230         MOVE 'SOCIOS-TRN.LST' TO WS-NOMBRE-ARCHIVO
+001240         MOVE WS-FS-RPTTRN TO WS-FS-COMUN
+001250         PERFORM 9900-ABEND-ARCHIVO
+001260     END-IF.
+001270     MOVE 'REPORTE DE TRANSACCIONES - SOCIOS.DAT' TO RPT-TRN-REG.
+001280     WRITE RPT-TRN-REG.
+001290     MOVE SPACES TO RPT-TRN-REG.
+001300     WRITE RPT-TRN-REG.
+001310 1000-EXIT.
+001320     EXIT.
+001330*
+001340*****************************************************************
+001350* 2000-PROCESAR-TRN READS ONE TRANSACTION AND APPLIES IT TO THE
+001360* INDEXED SOCIOS FILE ACCORDING TO TRN-TIPO (A = ALTA, C = CAMBIO,
+001370* D = BAJA). EVERY TRANSACTION, APPLIED OR REJECTED, IS LOGGED.
+001380*****************************************************************
+001390 2000-PROCESAR-TRN.
+001400     READ SOCIOS-TRN
+001410         AT END
+001420             MOVE 'S' TO WS-SW-FIN-TRN
+001430             GO TO 2000-EXIT
+001440     END-READ.
+001450     ADD 1 TO WS-CONT-LEIDAS.
+001460     EVALUATE TRUE
+001470         WHEN TRN-ALTA
+001480             PERFORM 2010-GRABAR-ALTA THRU 2010-EXIT
+001490         WHEN TRN-CAMBIO
+001500             PERFORM 2020-GRABAR-CAMBIO THRU 2020-EXIT
+001510         WHEN TRN-BAJA
+001520             PERFORM 2030-GRABAR-BAJA THRU 2030-EXIT
+001530         WHEN OTHER
+001540             ADD 1 TO WS-CONT-RECHAZADAS
+001550             MOVE 'TIPO DESCONOCIDO' TO WS-RESULTADO
+001560     END-EVALUATE.
+001570     PERFORM 2040-REGISTRAR-LOG THRU 2040-EXIT.
+001580 2000-EXIT.
+001590     EXIT.
+001600*
+001610 2010-GRABAR-ALTA.
+001620     MOVE TRN-COD TO SOC-COD.
+001630     MOVE TRN-NOM TO SOC-NOM.
+001640     MOVE TRN-SALDO TO SOC-SALDO.
+001650     MOVE TRN-FILIAL TO SOC-FILIAL.
+001660     WRITE SOC-REG
+001670         INVALID KEY
+001680             ADD 1 TO WS-CONT-RECHAZADAS
+001690             MOVE 'RECHAZADA - YA EXISTE' TO WS-RESULTADO
+001700             GO TO 2010-EXIT
+001710     END-WRITE.
+001720     ADD 1 TO WS-CONT-ALTAS.
+001730     MOVE 'ALTA APLICADA' TO WS-RESULTADO.
+001740 2010-EXIT.
+001750     EXIT.
+001760*
+001770 2020-GRABAR-CAMBIO.
+001780     MOVE TRN-COD TO SOC-COD.
+001790     READ SOCIOS
+001800         INVALID KEY
+001810             ADD 1 TO WS-CONT-RECHAZADAS
+001820             MOVE 'RECHAZADA - NO EXISTE' TO WS-RESULTADO
+001830             GO TO 2020-EXIT
+001840     END-READ.
+001850     MOVE TRN-NOM TO SOC-NOM.
+001860     MOVE TRN-SALDO TO SOC-SALDO.
+001870     MOVE TRN-FILIAL TO SOC-FILIAL.
+001880     REWRITE SOC-REG
+001890         INVALID KEY
+001900             ADD 1 TO WS-CONT-RECHAZADAS
+001910             MOVE 'RECHAZADA - REWRITE' TO WS-RESULTADO
+001920             GO TO 2020-EXIT
+001930     END-REWRITE.
+001940     ADD 1 TO WS-CONT-CAMBIOS.
+001950     MOVE 'CAMBIO APLICADO' TO WS-RESULTADO.
+001960 2020-EXIT.
+001970     EXIT.
+001980*
+001990 2030-GRABAR-BAJA.
+002000     MOVE TRN-COD TO SOC-COD.
+002010     READ SOCIOS
+002020         INVALID KEY
+002030             ADD 1 TO WS-CONT-RECHAZADAS
+002040             MOVE 'RECHAZADA - NO EXISTE' TO WS-RESULTADO
+002050             GO TO 2030-EXIT
+002060     END-READ.
+002070     DELETE SOCIOS
+002080         INVALID KEY
+002090             ADD 1 TO WS-CONT-RECHAZADAS
+002100             MOVE 'RECHAZADA - DELETE' TO WS-RESULTADO
+002110             GO TO 2030-EXIT
+002120     END-DELETE.
+002130     ADD 1 TO WS-CONT-BAJAS.
+002140     MOVE 'BAJA APLICADA' TO WS-RESULTADO.
+002150 2030-EXIT.
+002160     EXIT.
+002170*
+002180 2040-REGISTRAR-LOG.
+002190     EVALUATE TRUE
+002200         WHEN TRN-ALTA
+002210             MOVE 'ALTA' TO WS-LT-TIPO
+002220         WHEN TRN-CAMBIO
+002230             MOVE 'CAMBIO' TO WS-LT-TIPO
+002240         WHEN TRN-BAJA
+002250             MOVE 'BAJA' TO WS-LT-TIPO
+002260         WHEN OTHER
+002270             MOVE 'DESCONOCIDO' TO WS-LT-TIPO
+002280     END-EVALUATE.
+002290     MOVE TRN-COD TO WS-LT-COD.
+002300     MOVE TRN-NOM TO WS-LT-NOM.
+002310     MOVE WS-RESULTADO TO WS-LT-RESULTADO.
+002320     WRITE RPT-TRN-REG FROM WS-LINEA-TRN.
+002330 2040-EXIT.
+002340     EXIT.
+002350*
+002360*****************************************************************
+002370 9000-FINALIZAR.
+002380*****************************************************************
+002390     MOVE SPACES TO RPT-TRN-REG.
+002400     WRITE RPT-TRN-REG.
+002410     MOVE 'RESUMEN DE LA CORRIDA' TO RPT-TRN-REG.
+002420     WRITE RPT-TRN-REG.
+002430     MOVE 'TRANSACCIONES LEIDAS' TO WS-LR-ETIQUETA.
+002440     MOVE WS-CONT-LEIDAS TO WS-LR-CANT.
+002450     WRITE RPT-TRN-REG FROM WS-LINEA-RESUMEN.
+002460     MOVE 'ALTAS APLICADAS' TO WS-LR-ETIQUETA.
+002470     MOVE WS-CONT-ALTAS TO WS-LR-CANT.
+002480     WRITE RPT-TRN-REG FROM WS-LINEA-RESUMEN.
+002490     MOVE 'CAMBIOS APLICADOS' TO WS-LR-ETIQUETA.
+002500     MOVE WS-CONT-CAMBIOS TO WS-LR-CANT.
+002510     WRITE RPT-TRN-REG FROM WS-LINEA-RESUMEN.
+002520     MOVE 'BAJAS APLICADAS' TO WS-LR-ETIQUETA.
+002530     MOVE WS-CONT-BAJAS TO WS-LR-CANT.
+002540     WRITE RPT-TRN-REG FROM WS-LINEA-RESUMEN.
+002550     MOVE 'TRANSACCIONES RECHAZADAS' TO WS-LR-ETIQUETA.
+002560     MOVE WS-CONT-RECHAZADAS TO WS-LR-CANT.
+002570     WRITE RPT-TRN-REG FROM WS-LINEA-RESUMEN.
+002580     CLOSE SOCIOS.
+002590     CLOSE SOCIOS-TRN.
+002600     CLOSE RPT-TRN.
+002610 9000-EXIT.
+002620     EXIT.
+002630*
+002640*****************************************************************
+002650 9900-ABEND-ARCHIVO.
+002660*****************************************************************
+002670     DISPLAY 'SOCMT01 - ERROR E/S ARCHIVO ' WS-NOMBRE-ARCHIVO.
+002680     DISPLAY 'SOCMT01 - FILE STATUS = ' WS-FS-COMUN.
+002690     MOVE 16 TO RETURN-CODE.
+002700     STOP RUN.
+002710*
+002720 END PROGRAM SOCMT01.
