@@ -0,0 +1,867 @@
+000010*****************************************************************
+000020* PROGRAM:     SOCORD01
+000030* AUTHOR:      R. CASTRO
+000040* INSTALLATION: DEPARTAMENTO DE SISTEMAS
+000050* DATE-WRITTEN: 09/08/2026
+000060* PURPOSE:     ORDERS THE SOCIOS (MEMBER) MASTER FILE BY NAME,
+000070*              RESOLVES EACH MEMBER'S BRANCH NAME AND ACCUMULATES
+000080*              PER-BRANCH BALANCE SUBTOTALS ALONG THE WAY.
+000090*-----------------------------------------------------------------
+000100* MODIFICATION HISTORY
+000110*   DATE       INIT  DESCRIPTION
+000120*   09/08/2026 RCA   REBUILT AROUND A SINGLE INPUT/OUTPUT
+000130*                    PROCEDURE SORT. POPULATE SRT-NOM-FILIAL
+000140*                    FROM THE NEW SOC-FILIAL CODE AND PRINT
+000150*                    PER-BRANCH SOC-SALDO SUBTOTALS.
+000160*****************************************************************
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. SOCORD01.
+000190 AUTHOR. R. CASTRO.
+000200 INSTALLATION. DEPARTAMENTO DE SISTEMAS.
+000210 DATE-WRITTEN. 09/08/2026.
+000220 DATE-COMPILED.
+000230*
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT SOCIOS        ASSIGN TO SOCIOS
+000280         ORGANIZATION INDEXED
+000290         RECORD KEY IS SOC-COD
+000300         FILE STATUS IS WS-FS-SOCIOS.
+000310     SELECT ARCH-SORT      ASSIGN TO "SORTWORK"
+000320         FILE STATUS IS WS-FS-SORT.
+000330     SELECT SOCIOS-ORD     ASSIGN TO SOCIOORD
+000340         ORGANIZATION LINE SEQUENTIAL
+000350         FILE STATUS IS WS-FS-ORD.
+000360     SELECT SOCIOS-BAL     ASSIGN TO SOCIOBAL
+000370         ORGANIZATION LINE SEQUENTIAL
+000380         FILE STATUS IS WS-FS-BAL.
+000390     SELECT RPT-FILIAL     ASSIGN TO RPTFIL
+000400         ORGANIZATION LINE SEQUENTIAL
+000410         FILE STATUS IS WS-FS-FILIAL.
+000420     SELECT SOCIOS-EXC    ASSIGN TO SOCIOEXC
+000430         ORGANIZATION LINE SEQUENTIAL
+000440         FILE STATUS IS WS-FS-EXC.
+000450     SELECT RPT-EXC       ASSIGN TO RPTEXC
+000460         ORGANIZATION LINE SEQUENTIAL
+000470         FILE STATUS IS WS-FS-RPTEXC.
+000480     SELECT SOCIOS-CTL    ASSIGN TO SOCIOCTL
+000490         ORGANIZATION LINE SEQUENTIAL
+000500         FILE STATUS IS WS-FS-CTL.
+000510     SELECT CHKPT-FILE    ASSIGN TO SOCIOCKP
+000520         ORGANIZATION LINE SEQUENTIAL
+000530         FILE STATUS IS WS-FS-CKPT.
+000540     SELECT RPT-RECON     ASSIGN TO RPTRECON
+000550         ORGANIZATION LINE SEQUENTIAL
+000560         FILE STATUS IS WS-FS-RECON.
+000570     SELECT RPT-AUDIT     ASSIGN TO RPTAUD
+000580         ORGANIZATION LINE SEQUENTIAL
+000590         FILE STATUS IS WS-FS-AUDIT.
+000600*
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  SOCIOS.
+000640     COPY socreg.
+000650*
+000660 SD  ARCH-SORT.
+000670     COPY srtreg.
+000680*
+000690 FD  SOCIOS-ORD.
+000700 01  RPT-ORD-REG                PIC X(80).
+000710*
+000720 FD  SOCIOS-BAL.
+000730     COPY socbal.
+000740*
+000750 FD  RPT-FILIAL.
+000760 01  RPT-FILIAL-REG             PIC X(40).
+000770*
+000780 FD  SOCIOS-EXC.
+000790 01  EXC-REG.
+000800     03  EXC-COD                PIC 9(04).
+000810     03  EXC-NOM                PIC X(20).
+000820     03  EXC-SALDO              PIC S9(8)V99.
+000830     03  EXC-MOTIVO             PIC X(02).
+000840*
+000850 FD  RPT-EXC.
+000860 01  RPT-EXC-REG                PIC X(65).
+000870*
+000880 FD  SOCIOS-CTL.
+000890 01  CTL-REG.
+000900     03  CTL-MODO               PIC X(01).
+000910     03  CTL-REINICIO           PIC X(01).
+000920     03  CTL-JOBID              PIC X(08).
+000930*
+000940 FD  CHKPT-FILE.
+000950 01  CKPT-REG.
+000960     03  CKPT-COD               PIC 9(04).
+000970*
+000980 FD  RPT-RECON.
+000990 01  RPT-RECON-REG              PIC X(60).
+001000*
+001010 FD  RPT-AUDIT.
+001020 01  RPT-AUDIT-REG              PIC X(80).
+001030*
+001040 WORKING-STORAGE SECTION.
+001050     COPY filial.
+001060*
+001070 01  WS-SWITCHES.
+001080     05  WS-SW-FIN-SOCIOS       PIC X(01) VALUE 'N'.
+001090         88  WS-FIN-SOCIOS              VALUE 'S'.
+001100     05  WS-SW-FIN-SORT         PIC X(01) VALUE 'N'.
+001110         88  WS-FIN-SORT                VALUE 'S'.
+001120     05  WS-SW-FIN-CKPT         PIC X(01) VALUE 'N'.
+001130         88  WS-FIN-CKPT                VALUE 'S'.
+001140     05  WS-SW-REG-VALIDO       PIC X(01) VALUE 'S'.
+001150         88  WS-REG-VALIDO              VALUE 'S'.
+001160         88  WS-REG-INVALIDO            VALUE 'N'.
+001170*
+001180 01  WS-MOTIVO-RECHAZO          PIC X(02) VALUE SPACES.
+001190*
+001200 01  WS-CONTADORES.
+001210     05  WS-CONT-LEIDOS         PIC 9(05) VALUE ZERO.
+001220     05  WS-CONT-EXCEPCIONES    PIC 9(05) VALUE ZERO.
+001230     05  WS-CONT-ESCRITOS       PIC 9(05) VALUE ZERO.
+001240     05  WS-CONT-OMITIDOS       PIC 9(05) VALUE ZERO.
+001250*
+001260 01  WS-TABLA-VISTOS.
+001270     05  WS-VISTO OCCURS 9999 TIMES PIC X(01) VALUE 'N'.
+001280*
+001290 01  WS-FS-SOCIOS               PIC X(02) VALUE '00'.
+001300*
+001310 01  WS-FS-SORT                 PIC X(02) VALUE '00'.
+001320*
+001330 01  WS-FS-ORD                  PIC X(02) VALUE '00'.
+001340*
+001350 01  WS-FS-BAL                  PIC X(02) VALUE '00'.
+001360*
+001370 01  WS-FS-FILIAL               PIC X(02) VALUE '00'.
+001380*
+001390 01  WS-FS-EXC                  PIC X(02) VALUE '00'.
+001400*
+001410 01  WS-FS-RPTEXC               PIC X(02) VALUE '00'.
+001420*
+001430 01  WS-FS-RECON                PIC X(02) VALUE '00'.
+001440*
+001450 01  WS-FS-AUDIT                PIC X(02) VALUE '00'.
+001460*
+001470 01  WS-NOMBRE-ARCHIVO          PIC X(15) VALUE SPACES.
+001480*
+001490 01  WS-FS-COMUN                PIC X(02) VALUE '00'.
+001500*
+001510 01  WS-FS-CTL                  PIC X(02) VALUE '00'.
+001520*
+001530 01  WS-CTL-MODO                PIC X(01) VALUE 'N'.
+001540     88  WS-MODO-BALANCE               VALUE 'B'.
+001550     88  WS-MODO-NOMBRE                VALUE 'N'.
+001560*
+001570 01  WS-CTL-REINICIO            PIC X(01) VALUE 'N'.
+001580     88  WS-REINICIO                   VALUE 'S'.
+001590*
+001600 01  WS-CTL-JOBID               PIC X(08) VALUE 'SOCORD01'.
+001610*
+001620 01  WS-FS-CKPT                 PIC X(02) VALUE '00'.
+001630*
+001640 01  WS-CKPT-ULT-COD            PIC 9(04) VALUE ZERO.
+001650*
+001660 01  WS-SW-CKPT-HALLADO         PIC X(01) VALUE 'N'.
+001670     88  WS-CKPT-HALLADO               VALUE 'S'.
+001680*
+001690 01  WS-SW-OMITIENDO            PIC X(01) VALUE 'N'.
+001700     88  WS-OMITIENDO                  VALUE 'S'.
+001710*
+001720 01  WS-LINEA-EXC.
+001730     05  WS-LE-COD              PIC 9(04).
+001740     05  FILLER                 PIC X(02) VALUE SPACES.
+001750     05  WS-LE-NOM              PIC X(20).
+001760     05  FILLER                 PIC X(02) VALUE SPACES.
+001770     05  WS-LE-SALDO            PIC -ZZZ,ZZZ,ZZ9.99.
+001780     05  FILLER                 PIC X(02) VALUE SPACES.
+001790     05  WS-LE-DESC             PIC X(20).
+001800*
+001810 01  WS-MENSAJES.
+001820     05  WS-MSG-SIN-FILIAL      PIC X(15) VALUE 'FILIAL INVALIDA'.
+001830*
+001840 01  WS-LINEA-FILIAL.
+001850     05  WS-LF-NOM              PIC X(15).
+001860     05  FILLER                 PIC X(02) VALUE SPACES.
+001870     05  WS-LF-SALDO            PIC -ZZZ,ZZZ,ZZ9.99.
+001880     05  FILLER                 PIC X(08) VALUE SPACES.
+001890*
+001900 01  WS-TOTAL-GENERAL           PIC S9(9)V99 VALUE ZERO.
+001910*
+001920 01  WS-SUBTOT-SIN-FILIAL       PIC S9(9)V99 VALUE ZERO.
+001930*
+001940 01  WS-TOTAL-FILIAL            PIC S9(9)V99 VALUE ZERO.
+001950*
+001960 01  WS-TOTAL-ENTRADA           PIC S9(9)V99 VALUE ZERO.
+001970*
+001980 01  WS-TOTAL-OMITIDO           PIC S9(9)V99 VALUE ZERO.
+001990*
+002000 01  WS-CONT-CUADRE             PIC 9(05) VALUE ZERO.
+002010*
+002020 01  WS-TOTAL-CUADRE            PIC S9(9)V99 VALUE ZERO.
+002030*
+002040 01  WS-LINEA-RECON.
+002050     05  WS-LR-ETIQUETA         PIC X(26).
+002060     05  FILLER                 PIC X(02) VALUE SPACES.
+002070     05  WS-LR-CANT             PIC ZZZZ9.
+002080     05  FILLER                 PIC X(04) VALUE SPACES.
+002090     05  WS-LR-SALDO            PIC -ZZZ,ZZZ,ZZ9.99.
+002100*
+002110 01  WS-FECHA-HOY.
+002120     05  WS-FH-ANIO             PIC 9(04).
+002130     05  WS-FH-MES              PIC 9(02).
+002140     05  WS-FH-DIA              PIC 9(02).
+002150*
+002160 01  WS-HORA-AHORA.
+002170     05  WS-HA-HORA             PIC 9(02).
+002180     05  WS-HA-MIN              PIC 9(02).
+002190     05  WS-HA-SEG              PIC 9(02).
+002200     05  WS-HA-CENT             PIC 9(02).
+002210*
+002220 01  WS-LINEA-AUDIT.
+002230     05  WS-LA-FECHA.
+002240         10  WS-LA-ANIO         PIC 9(04).
+002250         10  FILLER             PIC X(01) VALUE '-'.
+002260         10  WS-LA-MES          PIC 9(02).
+002270         10  FILLER             PIC X(01) VALUE '-'.
+002280         10  WS-LA-DIA          PIC 9(02).
+002290     05  FILLER                 PIC X(02) VALUE SPACES.
+002300     05  WS-LA-HORA.
+002310         10  WS-LA-HH           PIC 9(02).
+002320         10  FILLER             PIC X(01) VALUE ':'.
+002330         10  WS-LA-MM           PIC 9(02).
+002340         10  FILLER             PIC X(01) VALUE ':'.
+002350         10  WS-LA-SS           PIC 9(02).
+002360     05  FILLER                 PIC X(02) VALUE SPACES.
+002370     05  WS-LA-JOBID            PIC X(08).
+002380     05  FILLER                 PIC X(02) VALUE SPACES.
+002390     05  WS-LA-ENTRADA          PIC ZZZZ9.
+002400     05  FILLER                 PIC X(02) VALUE SPACES.
+002410     05  WS-LA-SALIDA           PIC ZZZZ9.
+002420*
+002430 01  WS-PAG-NUM                 PIC 9(03) VALUE ZERO.
+002440*
+002450 01  WS-LIN-PAGINA              PIC 9(02) VALUE ZERO.
+002460*
+002470 01  WS-MAX-LIN-PAG             PIC 9(02) VALUE 50.
+002480*
+002490 01  WS-ENCABEZADO-1.
+002500     05  FILLER                 PIC X(20) VALUE SPACES.
+002510     05  FILLER                 PIC X(29)
+002520         VALUE 'LISTADO DE SOCIOS ORDENADOS'.
+002530     05  FILLER                 PIC X(06) VALUE 'PAGINA'.
+002540     05  WS-E1-PAGINA           PIC ZZ9.
+002550*
+002560 01  WS-ENCABEZADO-2.
+002570     05  FILLER                 PIC X(04) VALUE 'COD.'.
+002580     05  FILLER                 PIC X(02) VALUE SPACES.
+002590     05  FILLER                 PIC X(20) VALUE 'NOMBRE'.
+002600     05  FILLER                 PIC X(02) VALUE SPACES.
+002610     05  FILLER                 PIC X(15) VALUE 'FILIAL'.
+002620     05  FILLER                 PIC X(02) VALUE SPACES.
+002630     05  FILLER                 PIC X(12) VALUE 'SALDO'.
+002640*
+002650 01  WS-LINEA-ORD.
+002660     05  WS-LO-COD              PIC 9(04).
+002670     05  FILLER                 PIC X(02) VALUE SPACES.
+002680     05  WS-LO-NOM              PIC X(20).
+002690     05  FILLER                 PIC X(02) VALUE SPACES.
+002700     05  WS-LO-FILIAL           PIC X(15).
+002710     05  FILLER                 PIC X(02) VALUE SPACES.
+002720     05  WS-LO-SALDO            PIC -ZZZ,ZZZ,ZZ9.99.
+002730*
+002740 PROCEDURE DIVISION.
+002750*****************************************************************
+002760 0000-MAINLINE.
+002770*****************************************************************
+002780     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+002790     PERFORM 3000-ORDENAR THRU 3000-EXIT.
+002800     PERFORM 8000-RECONCILIAR-TOTALES THRU 8000-EXIT.
+002810     PERFORM 8100-REGISTRAR-AUDITORIA THRU 8100-EXIT.
+002820     STOP RUN.
+002830*
+002840*****************************************************************
+002850 1000-INICIALIZAR.
+002860*****************************************************************
+002870     MOVE ZERO TO WS-TOTAL-GENERAL.
+002880     MOVE ZERO TO WS-TOTAL-FILIAL.
+002890     PERFORM 1100-LEER-CONTROL THRU 1100-EXIT.
+002900 1000-EXIT.
+002910     EXIT.
+002920*
+002930*****************************************************************
+002940* 1100-LEER-CONTROL READS THE RUN-TIME CONTROL CARD, IF ONE IS
+002950* PRESENT, TO SELECT THE SORT MODE: 'N' = NAME ASCENDING (THE
+002960* MEMBER DIRECTORY), 'B' = SALDO DESCENDING (THE COLLECTIONS
+002970* WORKLIST). NO FILE, OR A BLANK MODE, DEFAULTS TO 'N'.
+002980*****************************************************************
+002990 1100-LEER-CONTROL.
+003000     OPEN INPUT SOCIOS-CTL.
+003010     IF WS-FS-CTL = '00'
+003020        READ SOCIOS-CTL
+003030            AT END
+003040                CONTINUE
+003050        END-READ
+003060        IF WS-FS-CTL = '00' AND CTL-MODO NOT = SPACE
+003070            MOVE CTL-MODO TO WS-CTL-MODO
+003080        END-IF
+003090        IF WS-FS-CTL = '00' AND CTL-REINICIO NOT = SPACE
+003100            MOVE CTL-REINICIO TO WS-CTL-REINICIO
+003110        END-IF
+003120        IF WS-FS-CTL = '00' AND CTL-JOBID NOT = SPACE
+003130            MOVE CTL-JOBID TO WS-CTL-JOBID
+003140        END-IF
+003150        CLOSE SOCIOS-CTL
+003160     END-IF.
+003170     IF NOT WS-MODO-BALANCE
+003180        SET WS-MODO-NOMBRE TO TRUE
+003190     END-IF.
+003200     IF NOT WS-REINICIO
+003210        MOVE 'N' TO WS-CTL-REINICIO
+003220     END-IF.
+003230 1100-EXIT.
+003240     EXIT.
+003250*
+003260*****************************************************************
+003270 3000-ORDENAR.
+003280*****************************************************************
+003290     EVALUATE TRUE
+003300         WHEN WS-MODO-BALANCE
+003310             SORT ARCH-SORT DESCENDING KEY SRT-SALDO
+003320               INPUT PROCEDURE 6000-PROCESO-ENTRADA THRU 6000-EXIT
+003330               OUTPUT PROCEDURE 7000-PROCESO-SALIDA THRU 7000-EXIT
+003340         WHEN OTHER
+003350             SORT ARCH-SORT ASCENDING KEY SRT-NOM
+003360               INPUT PROCEDURE 6000-PROCESO-ENTRADA THRU 6000-EXIT
+003370               OUTPUT PROCEDURE 7000-PROCESO-SALIDA THRU 7000-EXIT
+003380     END-EVALUATE.
+003390     IF WS-FS-SORT NOT = '00'
+003400         MOVE 'ARCH-SORT' TO WS-NOMBRE-ARCHIVO
+003410         MOVE WS-FS-SORT TO WS-FS-COMUN
+003420         PERFORM 9900-ABEND-ARCHIVO
+003430     END-IF.
+003440 3000-EXIT.
+003450     EXIT.
+003460*
+003470*****************************************************************
+003480* PROCESO-ENTRADA - READS SOCIOS, RESOLVES THE BRANCH NAME AND
+003490* RELEASES EACH RECORD TO THE SORT.
+003500*****************************************************************
+003510 6000-PROCESO-ENTRADA.
+003520     OPEN INPUT SOCIOS.
+003530     IF WS-FS-SOCIOS NOT = '00'
+003540         MOVE 'SOCIOS' TO WS-NOMBRE-ARCHIVO
+003550         MOVE WS-FS-SOCIOS TO WS-FS-COMUN
+003560         PERFORM 9900-ABEND-ARCHIVO
+003570     END-IF.
+003580     OPEN OUTPUT SOCIOS-EXC.
+003590     IF WS-FS-EXC NOT = '00'
+003600         MOVE 'SOCIOS-EXC' TO WS-NOMBRE-ARCHIVO
+003610         MOVE WS-FS-EXC TO WS-FS-COMUN
+003620         PERFORM 9900-ABEND-ARCHIVO
+003630     END-IF.
+003640     OPEN OUTPUT RPT-EXC.
+003650     IF WS-FS-RPTEXC NOT = '00'
+003660         MOVE 'RPT-EXC' TO WS-NOMBRE-ARCHIVO
+003670         MOVE WS-FS-RPTEXC TO WS-FS-COMUN
+003680         PERFORM 9900-ABEND-ARCHIVO
+003690     END-IF.
+003700     MOVE 'REPORTE DE EXCEPCIONES - SOCIOS.DAT' TO RPT-EXC-REG.
+003710     WRITE RPT-EXC-REG.
+003720     MOVE SPACES TO RPT-EXC-REG.
+003730     WRITE RPT-EXC-REG.
+003740     PERFORM 6010-LEER-SOCIO THRU 6010-EXIT
+003750         UNTIL WS-FIN-SOCIOS.
+003760     IF WS-CONT-EXCEPCIONES = ZERO
+003770         MOVE 'SIN EXCEPCIONES EN ESTA CORRIDA.' TO RPT-EXC-REG
+003780         WRITE RPT-EXC-REG
+003790     END-IF.
+003800     CLOSE SOCIOS.
+003810     CLOSE SOCIOS-EXC.
+003820     CLOSE RPT-EXC.
+003830 6000-EXIT.
+003840     EXIT.
+003850*
+003860 6010-LEER-SOCIO.
+003870     READ SOCIOS INTO SOC-REG
+003880         AT END
+003890             MOVE 'S' TO WS-SW-FIN-SOCIOS
+003900             GO TO 6010-EXIT
+003910     END-READ.
+003920     ADD 1 TO WS-CONT-LEIDOS.
+003930     PERFORM 6020-VALIDAR-REGISTRO THRU 6020-EXIT.
+003940     IF WS-REG-INVALIDO
+003950         PERFORM 6030-GRABAR-EXCEPCION THRU 6030-EXIT
+003960         GO TO 6010-EXIT
+003970     END-IF.
+003980     ADD SOC-SALDO TO WS-TOTAL-ENTRADA.
+003990     MOVE SOC-COD TO SRT-COD.
+004000     MOVE SOC-NOM TO SRT-NOM.
+004010     MOVE SOC-SALDO TO SRT-SALDO.
+004020     MOVE SOC-FILIAL TO SRT-FILIAL.
+004030     PERFORM 6100-BUSCAR-FILIAL THRU 6100-EXIT.
+004040     RELEASE SRT-REG.
+004050     IF WS-FS-SORT NOT = '00'
+004060         MOVE 'ARCH-SORT' TO WS-NOMBRE-ARCHIVO
+004070         MOVE WS-FS-SORT TO WS-FS-COMUN
+004080         PERFORM 9900-ABEND-ARCHIVO
+004090     END-IF.
+004100 6010-EXIT.
+004110     EXIT.
+004120*
+004130 6020-VALIDAR-REGISTRO.
+004140     SET WS-REG-VALIDO TO TRUE.
+004150     MOVE SPACES TO WS-MOTIVO-RECHAZO.
+004160     IF SOC-NOM = SPACES
+004170         SET WS-REG-INVALIDO TO TRUE
+004180         MOVE 'NB' TO WS-MOTIVO-RECHAZO
+004190         GO TO 6020-EXIT
+004200     END-IF.
+004210     IF SOC-SALDO < ZERO
+004220         SET WS-REG-INVALIDO TO TRUE
+004230         MOVE 'SN' TO WS-MOTIVO-RECHAZO
+004240         GO TO 6020-EXIT
+004250     END-IF.
+004260     IF SOC-COD = ZERO
+004270         SET WS-REG-INVALIDO TO TRUE
+004280         MOVE 'CZ' TO WS-MOTIVO-RECHAZO
+004290         GO TO 6020-EXIT
+004300     END-IF.
+004310     IF WS-VISTO (SOC-COD) = 'S'
+004320         SET WS-REG-INVALIDO TO TRUE
+004330         MOVE 'CD' TO WS-MOTIVO-RECHAZO
+004340         GO TO 6020-EXIT
+004350     END-IF.
+004360     MOVE 'S' TO WS-VISTO (SOC-COD).
+004370 6020-EXIT.
+004380     EXIT.
+004390*
+004400 6030-GRABAR-EXCEPCION.
+004410     ADD 1 TO WS-CONT-EXCEPCIONES.
+004420     MOVE SOC-COD TO EXC-COD.
+004430     MOVE SOC-NOM TO EXC-NOM.
+004440     MOVE SOC-SALDO TO EXC-SALDO.
+004450     MOVE WS-MOTIVO-RECHAZO TO EXC-MOTIVO.
+004460     WRITE EXC-REG.
+004470     MOVE SOC-COD TO WS-LE-COD.
+004480     MOVE SOC-NOM TO WS-LE-NOM.
+004490     MOVE SOC-SALDO TO WS-LE-SALDO.
+004500     EVALUATE WS-MOTIVO-RECHAZO
+004510         WHEN 'NB'
+004520             MOVE 'NOMBRE EN BLANCO' TO WS-LE-DESC
+004530         WHEN 'SN'
+004540             MOVE 'SALDO NEGATIVO' TO WS-LE-DESC
+004550         WHEN 'CZ'
+004560             MOVE 'CODIGO EN CERO' TO WS-LE-DESC
+004570         WHEN 'CD'
+004580             MOVE 'CODIGO DUPLICADO' TO WS-LE-DESC
+004590         WHEN OTHER
+004600             MOVE 'MOTIVO DESCONOCIDO' TO WS-LE-DESC
+004610     END-EVALUATE.
+004620     WRITE RPT-EXC-REG FROM WS-LINEA-EXC.
+004630 6030-EXIT.
+004640     EXIT.
+004650*
+004660 6100-BUSCAR-FILIAL.
+004670     MOVE WS-MSG-SIN-FILIAL TO SRT-NOM-FILIAL.
+004680     SET FIL-IDX TO 1.
+004690     SEARCH FIL-ENTRY
+004700         AT END
+004710             CONTINUE
+004720         WHEN FIL-COD (FIL-IDX) = SOC-FILIAL
+004730             MOVE FIL-NOM (FIL-IDX) TO SRT-NOM-FILIAL
+004740     END-SEARCH.
+004750 6100-EXIT.
+004760     EXIT.
+004770*
+004780*****************************************************************
+004790* PROCESO-SALIDA - RETURNS THE SORTED RECORDS, WRITES THE
+004800* ORDERED MEMBER FILE AND ACCUMULATES/PRINTS PER-BRANCH
+004810* SOC-SALDO SUBTOTALS.
+004820*****************************************************************
+004830 7000-PROCESO-SALIDA.
+004840     PERFORM 7010-ABRIR-SALIDA THRU 7010-EXIT.
+004850     PERFORM 7100-DEVOLVER-REG THRU 7100-EXIT
+004860         UNTIL WS-FIN-SORT.
+004870     PERFORM 7200-EMITIR-SUBTOTALES THRU 7200-EXIT.
+004880     PERFORM 7900-CERRAR-SALIDA THRU 7900-EXIT.
+004890 7000-EXIT.
+004900     EXIT.
+004910*
+004920*****************************************************************
+004930* 7010-ABRIR-SALIDA OPENS THE THREE RUN DELIVERABLES. ON A
+004940* RESTART (WS-REINICIO), THE INTERRUPTED RUN ALREADY WROTE A
+004950* PARTIAL SOCIOS-ORD/SOCIOS-BAL BEFORE IT ABENDED, SO THESE OPEN
+004960* EXTEND INSTEAD OF OUTPUT - THE SAME OPEN-EXTEND-OR-FALL-BACK-
+004970* TO-OUTPUT PATTERN 8100-REGISTRAR-AUDITORIA USES FOR RPT-AUDIT -
+004980* SO THIS RUN APPENDS RATHER THAN TRUNCATES THEM. A FRESH RUN
+004990* ALWAYS OPENS OUTPUT.
+005000*****************************************************************
+005010 7010-ABRIR-SALIDA.
+005020     IF WS-REINICIO
+005030         OPEN EXTEND SOCIOS-ORD
+005040         IF WS-FS-ORD = '35'
+005050             OPEN OUTPUT SOCIOS-ORD
+005060         END-IF
+005070     ELSE
+005080         OPEN OUTPUT SOCIOS-ORD
+005090     END-IF.
+005100     IF WS-FS-ORD NOT = '00'
+005110         MOVE 'SOCIOS-ORD' TO WS-NOMBRE-ARCHIVO
+005120         MOVE WS-FS-ORD TO WS-FS-COMUN
+005130         PERFORM 9900-ABEND-ARCHIVO
+005140     END-IF.
+005150     IF WS-REINICIO
+005160         OPEN EXTEND RPT-FILIAL
+005170         IF WS-FS-FILIAL = '35'
+005180             OPEN OUTPUT RPT-FILIAL
+005190         END-IF
+005200     ELSE
+005210         OPEN OUTPUT RPT-FILIAL
+005220     END-IF.
+005230     IF WS-FS-FILIAL NOT = '00'
+005240         MOVE 'RPT-FILIAL' TO WS-NOMBRE-ARCHIVO
+005250         MOVE WS-FS-FILIAL TO WS-FS-COMUN
+005260         PERFORM 9900-ABEND-ARCHIVO
+005270     END-IF.
+005280     IF WS-REINICIO
+005290         OPEN EXTEND SOCIOS-BAL
+005300         IF WS-FS-BAL = '35'
+005310             OPEN OUTPUT SOCIOS-BAL
+005320         END-IF
+005330     ELSE
+005340         OPEN OUTPUT SOCIOS-BAL
+005350     END-IF.
+005360     IF WS-FS-BAL NOT = '00'
+005370         MOVE 'SOCIOS-BAL' TO WS-NOMBRE-ARCHIVO
+005380         MOVE WS-FS-BAL TO WS-FS-COMUN
+005390         PERFORM 9900-ABEND-ARCHIVO
+005400     END-IF.
+005410     MOVE ZERO TO WS-PAG-NUM.
+005420     MOVE WS-MAX-LIN-PAG TO WS-LIN-PAGINA.
+005430     PERFORM 7020-PREPARAR-CHECKPOINT THRU 7020-EXIT.
+005440 7010-EXIT.
+005450     EXIT.
+005460*
+005470*****************************************************************
+005480* 7020-PREPARAR-CHECKPOINT - ON A RESTART RUN (CTL-REINICIO = 'S')
+005490* FINDS THE LAST SOC-COD RECORDED IN THE CHECKPOINT TRAIL FROM A
+005500* PRIOR, INTERRUPTED RUN AND ARMS THE SKIP SWITCH SO 7100-DEVOLVER
+005510* -REG RE-SKIPS EVERYTHING UP TO AND INCLUDING THAT RECORD. THE
+005520* TRAIL FILE IS THEN REOPENED FOR EXTEND SO THIS RUN APPENDS TO
+005530* IT. A FRESH (NON-RESTART) RUN STARTS THE TRAIL OVER.
+005540*****************************************************************
+005550 7020-PREPARAR-CHECKPOINT.
+005560     MOVE ZERO TO WS-CKPT-ULT-COD.
+005570     MOVE 'N' TO WS-SW-CKPT-HALLADO.
+005580     MOVE 'N' TO WS-SW-OMITIENDO.
+005590     IF WS-REINICIO
+005600         OPEN INPUT CHKPT-FILE
+005610         IF WS-FS-CKPT = '00'
+005620             MOVE 'N' TO WS-SW-FIN-CKPT
+005630             PERFORM 7021-LEER-ULT-CKPT THRU 7021-EXIT
+005640                 UNTIL WS-FIN-CKPT
+005650             CLOSE CHKPT-FILE
+005660             IF WS-CKPT-HALLADO
+005670                 MOVE 'S' TO WS-SW-OMITIENDO
+005680             END-IF
+005690             OPEN EXTEND CHKPT-FILE
+005700             IF WS-FS-CKPT NOT = '00'
+005710                 MOVE 'CHKPT-FILE' TO WS-NOMBRE-ARCHIVO
+005720                 MOVE WS-FS-CKPT TO WS-FS-COMUN
+005730                 PERFORM 9900-ABEND-ARCHIVO
+005740             END-IF
+005750         ELSE
+005760             OPEN OUTPUT CHKPT-FILE
+005770             IF WS-FS-CKPT NOT = '00'
+005780                 MOVE 'CHKPT-FILE' TO WS-NOMBRE-ARCHIVO
+005790                 MOVE WS-FS-CKPT TO WS-FS-COMUN
+005800                 PERFORM 9900-ABEND-ARCHIVO
+005810             END-IF
+005820         END-IF
+005830     ELSE
+005840         OPEN OUTPUT CHKPT-FILE
+005850         IF WS-FS-CKPT NOT = '00'
+005860             MOVE 'CHKPT-FILE' TO WS-NOMBRE-ARCHIVO
+005870             MOVE WS-FS-CKPT TO WS-FS-COMUN
+005880             PERFORM 9900-ABEND-ARCHIVO
+005890         END-IF
+005900     END-IF.
+005910 7020-EXIT.
+005920     EXIT.
+005930*
+005940 7021-LEER-ULT-CKPT.
+005950     READ CHKPT-FILE
+005960         AT END
+005970             MOVE 'S' TO WS-SW-FIN-CKPT
+005980             GO TO 7021-EXIT
+005990     END-READ.
+006000     MOVE CKPT-COD TO WS-CKPT-ULT-COD.
+006010     MOVE 'S' TO WS-SW-CKPT-HALLADO.
+006020 7021-EXIT.
+006030     EXIT.
+006040*
+006050 7100-DEVOLVER-REG.
+006060     RETURN ARCH-SORT INTO SRT-REG
+006070         AT END
+006080             MOVE 'S' TO WS-SW-FIN-SORT
+006090             IF WS-OMITIENDO
+006100                 PERFORM 9910-ABEND-CKPT-PERDIDO THRU 9910-EXIT
+006110             END-IF
+006120             GO TO 7100-EXIT
+006130     END-RETURN.
+006140     IF WS-FS-SORT NOT = '00'
+006150         MOVE 'ARCH-SORT' TO WS-NOMBRE-ARCHIVO
+006160         MOVE WS-FS-SORT TO WS-FS-COMUN
+006170         PERFORM 9900-ABEND-ARCHIVO
+006180     END-IF.
+006190     IF WS-OMITIENDO
+006200         IF SRT-COD = WS-CKPT-ULT-COD
+006210             MOVE 'N' TO WS-SW-OMITIENDO
+006220         END-IF
+006230         ADD 1 TO WS-CONT-OMITIDOS
+006240         ADD SRT-SALDO TO WS-TOTAL-OMITIDO
+006250         PERFORM 7110-ACUMULAR-FILIAL THRU 7110-EXIT
+006260         GO TO 7100-EXIT
+006270     END-IF.
+006280     PERFORM 7050-ESCRIBIR-DETALLE THRU 7050-EXIT.
+006290     ADD 1 TO WS-CONT-ESCRITOS.
+006300     ADD SRT-SALDO TO WS-TOTAL-GENERAL.
+006310     PERFORM 7110-ACUMULAR-FILIAL THRU 7110-EXIT.
+006320     PERFORM 7030-GRABAR-CKPT THRU 7030-EXIT.
+006330 7100-EXIT.
+006340     EXIT.
+006350*
+006360 7030-GRABAR-CKPT.
+006370     MOVE SRT-COD TO CKPT-COD.
+006380     WRITE CKPT-REG.
+006390 7030-EXIT.
+006400     EXIT.
+006410*
+006420*****************************************************************
+006430* 7040-IMPRIMIR-ENCABEZADO STARTS A NEW PAGE OF THE ORDERED
+006440* MEMBER LISTING - PAGE NUMBER, TITLE, AND COLUMN HEADINGS.
+006450*****************************************************************
+006460 7040-IMPRIMIR-ENCABEZADO.
+006470     ADD 1 TO WS-PAG-NUM.
+006480     MOVE WS-PAG-NUM TO WS-E1-PAGINA.
+006490     IF WS-PAG-NUM > 1
+006500         MOVE SPACES TO RPT-ORD-REG
+006510         WRITE RPT-ORD-REG
+006520     END-IF.
+006530     WRITE RPT-ORD-REG FROM WS-ENCABEZADO-1.
+006540     MOVE SPACES TO RPT-ORD-REG.
+006550     WRITE RPT-ORD-REG.
+006560     WRITE RPT-ORD-REG FROM WS-ENCABEZADO-2.
+006570     MOVE SPACES TO RPT-ORD-REG.
+006580     WRITE RPT-ORD-REG.
+006590     MOVE ZERO TO WS-LIN-PAGINA.
+006600 7040-EXIT.
+006610     EXIT.
+006620*
+006630*****************************************************************
+006640* 7050-ESCRIBIR-DETALLE PRINTS ONE DETAIL LINE OF THE ORDERED
+006650* MEMBER LISTING (HEADING A NEW PAGE FIRST IF THE CURRENT ONE IS
+006660* FULL) AND WRITES THE MATCHING CLEAN BAL-REG EXTRACT RECORD
+006670* THAT FEEDS THE G/L EXTRACT RUN.
+006680*****************************************************************
+006690 7050-ESCRIBIR-DETALLE.
+006700     IF WS-LIN-PAGINA >= WS-MAX-LIN-PAG
+006710         PERFORM 7040-IMPRIMIR-ENCABEZADO THRU 7040-EXIT
+006720     END-IF.
+006730     MOVE SRT-COD TO WS-LO-COD.
+006740     MOVE SRT-NOM TO WS-LO-NOM.
+006750     MOVE SRT-NOM-FILIAL TO WS-LO-FILIAL.
+006760     MOVE SRT-SALDO TO WS-LO-SALDO.
+006770     WRITE RPT-ORD-REG FROM WS-LINEA-ORD.
+006780     ADD 1 TO WS-LIN-PAGINA.
+006790     MOVE SRT-COD TO BAL-COD.
+006800     MOVE SRT-SALDO TO BAL-SALDO.
+006810     MOVE SRT-FILIAL TO BAL-FILIAL.
+006820     WRITE BAL-REG.
+006830 7050-EXIT.
+006840     EXIT.
+006850*
+006860* 7110-ACUMULAR-FILIAL RUNS FOR EVERY RETURNED RECORD, INCLUDING
+006870* ONES SKIPPED ON A CHECKPOINT RESTART - THOSE WERE ALREADY
+006880* WRITTEN TO SOCIOS-ORD/SOCIOS-BAL BY THE INTERRUPTED RUN, BUT
+006890* ITS BRANCH SUBTOTALS WERE NEVER PRINTED, SO WS-TOTAL-FILIAL AND
+006900* FIL-SUBTOT MUST STILL PICK THEM UP HERE TO MAKE SOCIOS-FILIAL.
+006910* LST COMPLETE. WS-TOTAL-GENERAL (THE RECONCILIATION REPORT'S
+006920* "SALDO SALIDA") DELIBERATELY EXCLUDES SKIPPED RECORDS, SO IT
+006930* STAYS OUT OF THIS PARAGRAPH - SEE 7100-DEVOLVER-REG.
+006940 7110-ACUMULAR-FILIAL.
+006950     SET FIL-IDX TO 1.
+006960     SEARCH FIL-ENTRY
+006970         AT END
+006980             ADD SRT-SALDO TO WS-SUBTOT-SIN-FILIAL
+006990         WHEN FIL-COD (FIL-IDX) = SRT-FILIAL
+007000             ADD SRT-SALDO TO FIL-SUBTOT (FIL-IDX)
+007010     END-SEARCH.
+007020     ADD SRT-SALDO TO WS-TOTAL-FILIAL.
+007030 7110-EXIT.
+007040     EXIT.
+007050*
+007060 7200-EMITIR-SUBTOTALES.
+007070     PERFORM 7210-ESCRIBIR-SUBTOTAL THRU 7210-EXIT
+007080         VARYING FIL-IDX FROM 1 BY 1 UNTIL FIL-IDX > WS-FIL-CANT.
+007090     MOVE WS-MSG-SIN-FILIAL TO WS-LF-NOM.
+007100     MOVE WS-SUBTOT-SIN-FILIAL TO WS-LF-SALDO.
+007110     WRITE RPT-FILIAL-REG FROM WS-LINEA-FILIAL.
+007120     MOVE 'TOTAL GENERAL' TO WS-LF-NOM.
+007130     MOVE WS-TOTAL-FILIAL TO WS-LF-SALDO.
+007140     WRITE RPT-FILIAL-REG FROM WS-LINEA-FILIAL.
+007150 7200-EXIT.
+007160     EXIT.
+007170*
+007180 7210-ESCRIBIR-SUBTOTAL.
+007190     MOVE FIL-NOM (FIL-IDX) TO WS-LF-NOM.
+007200     MOVE FIL-SUBTOT (FIL-IDX) TO WS-LF-SALDO.
+007210     WRITE RPT-FILIAL-REG FROM WS-LINEA-FILIAL.
+007220 7210-EXIT.
+007230     EXIT.
+007240*
+007250 7900-CERRAR-SALIDA.
+007260     CLOSE SOCIOS-ORD.
+007270     CLOSE RPT-FILIAL.
+007280     CLOSE CHKPT-FILE.
+007290     CLOSE SOCIOS-BAL.
+007300 7900-EXIT.
+007310     EXIT.
+007320*
+007330*****************************************************************
+007340* 8000-RECONCILIAR-TOTALES PRINTS A CONTROL-TOTAL BALANCING
+007350* REPORT COMPARING THE SOCIOS (INPUT) SIDE AGAINST THE
+007360* SOCIOS-ORD (OUTPUT) SIDE: RECORD COUNTS AND SOC-SALDO SUMS
+007370* MUST AGREE ONCE EXCEPTIONS AND CHECKPOINT-SKIPPED RECORDS
+007380* (ALREADY ACCOUNTED FOR ON A PRIOR, INTERRUPTED RUN) ARE
+007390* BACKED OUT, OR THE SORT DROPPED OR DUPLICATED A MEMBER.
+007400*****************************************************************
+007410 8000-RECONCILIAR-TOTALES.
+007420     OPEN OUTPUT RPT-RECON.
+007430     IF WS-FS-RECON NOT = '00'
+007440         MOVE 'RPT-RECON' TO WS-NOMBRE-ARCHIVO
+007450         MOVE WS-FS-RECON TO WS-FS-COMUN
+007460         PERFORM 9900-ABEND-ARCHIVO
+007470     END-IF.
+007480     MOVE 'REPORTE DE CONCILIACION - SOCIOS / SOCIOS-ORD'
+007490         TO RPT-RECON-REG.
+007500     WRITE RPT-RECON-REG.
+007510     MOVE SPACES TO RPT-RECON-REG.
+007520     WRITE RPT-RECON-REG.
+007530     MOVE 'REGISTROS LEIDOS (SOCIOS)' TO WS-LR-ETIQUETA.
+007540     MOVE WS-CONT-LEIDOS TO WS-LR-CANT.
+007550     MOVE ZERO TO WS-LR-SALDO.
+007560     WRITE RPT-RECON-REG FROM WS-LINEA-RECON.
+007570     MOVE 'REGISTROS EN EXCEPCION' TO WS-LR-ETIQUETA.
+007580     MOVE WS-CONT-EXCEPCIONES TO WS-LR-CANT.
+007590     WRITE RPT-RECON-REG FROM WS-LINEA-RECON.
+007600     MOVE 'REGISTROS ESCRITOS (ORD)' TO WS-LR-ETIQUETA.
+007610     MOVE WS-CONT-ESCRITOS TO WS-LR-CANT.
+007620     WRITE RPT-RECON-REG FROM WS-LINEA-RECON.
+007630     MOVE 'REGISTROS OMITIDOS (CKPT)' TO WS-LR-ETIQUETA.
+007640     MOVE WS-CONT-OMITIDOS TO WS-LR-CANT.
+007650     WRITE RPT-RECON-REG FROM WS-LINEA-RECON.
+007660     MOVE SPACES TO RPT-RECON-REG.
+007670     WRITE RPT-RECON-REG.
+007680     MOVE 'SALDO ENTRADA (SOCIOS)' TO WS-LR-ETIQUETA.
+007690     MOVE ZERO TO WS-LR-CANT.
+007700     MOVE WS-TOTAL-ENTRADA TO WS-LR-SALDO.
+007710     WRITE RPT-RECON-REG FROM WS-LINEA-RECON.
+007720     MOVE 'SALDO SALIDA (ORD)' TO WS-LR-ETIQUETA.
+007730     MOVE WS-TOTAL-GENERAL TO WS-LR-SALDO.
+007740     WRITE RPT-RECON-REG FROM WS-LINEA-RECON.
+007750     MOVE 'SALDO OMITIDO (CKPT)' TO WS-LR-ETIQUETA.
+007760     MOVE WS-TOTAL-OMITIDO TO WS-LR-SALDO.
+007770     WRITE RPT-RECON-REG FROM WS-LINEA-RECON.
+007780     MOVE SPACES TO RPT-RECON-REG.
+007790     WRITE RPT-RECON-REG.
+007800     COMPUTE WS-CONT-CUADRE = WS-CONT-EXCEPCIONES
+007810         + WS-CONT-ESCRITOS + WS-CONT-OMITIDOS.
+007820     COMPUTE WS-TOTAL-CUADRE =
+007830         WS-TOTAL-GENERAL + WS-TOTAL-OMITIDO.
+007840     IF WS-CONT-LEIDOS = WS-CONT-CUADRE
+007850         AND WS-TOTAL-ENTRADA = WS-TOTAL-CUADRE
+007860         MOVE 'CONCILIACION OK' TO RPT-RECON-REG
+007870     ELSE
+007880         MOVE 'CONCILIACION CON DIFERENCIAS - REVISAR'
+007890             TO RPT-RECON-REG
+007900         MOVE 16 TO RETURN-CODE
+007910     END-IF.
+007920     WRITE RPT-RECON-REG.
+007930     CLOSE RPT-RECON.
+007940 8000-EXIT.
+007950     EXIT.
+007960*
+007970*****************************************************************
+007980* 8100-REGISTRAR-AUDITORIA APPENDS ONE LINE TO SOCIOS-AUDIT.LOG
+007990* EVERY RUN - DATE, TIME, THE JOB ID FROM SOCORD.CTL (OR THE
+008000* PROGRAM NAME IF NONE WAS SUPPLIED), AND THE INPUT/OUTPUT
+008010* RECORD COUNTS FOR THIS RUN. THE LOG IS NEVER REBUILT, ONLY
+008020* EXTENDED, SO IT STAYS A RUNNING HISTORY ACROSS RUNS.
+008030*****************************************************************
+008040 8100-REGISTRAR-AUDITORIA.
+008050     OPEN EXTEND RPT-AUDIT.
+008060     IF WS-FS-AUDIT = '35'
+008070         OPEN OUTPUT RPT-AUDIT
+008080     END-IF.
+008090     IF WS-FS-AUDIT NOT = '00'
+008100         MOVE 'RPT-AUDIT' TO WS-NOMBRE-ARCHIVO
+008110         MOVE WS-FS-AUDIT TO WS-FS-COMUN
+008120         PERFORM 9900-ABEND-ARCHIVO
+008130     END-IF.
+008140     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+008150     ACCEPT WS-HORA-AHORA FROM TIME.
+008160     MOVE WS-FH-ANIO TO WS-LA-ANIO.
+008170     MOVE WS-FH-MES TO WS-LA-MES.
+008180     MOVE WS-FH-DIA TO WS-LA-DIA.
+008190     MOVE WS-HA-HORA TO WS-LA-HH.
+008200     MOVE WS-HA-MIN TO WS-LA-MM.
+008210     MOVE WS-HA-SEG TO WS-LA-SS.
+008220     MOVE WS-CTL-JOBID TO WS-LA-JOBID.
+008230     MOVE WS-CONT-LEIDOS TO WS-LA-ENTRADA.
+008240     MOVE WS-CONT-ESCRITOS TO WS-LA-SALIDA.
+008250     WRITE RPT-AUDIT-REG FROM WS-LINEA-AUDIT.
+008260     IF WS-FS-AUDIT NOT = '00'
+008270         MOVE 'RPT-AUDIT' TO WS-NOMBRE-ARCHIVO
+008280         MOVE WS-FS-AUDIT TO WS-FS-COMUN
+008290         PERFORM 9900-ABEND-ARCHIVO
+008300     END-IF.
+008310     CLOSE RPT-AUDIT.
+008320 8100-EXIT.
+008330     EXIT.
+008340*
+008350*****************************************************************
+008360* 9900-ABEND-ARCHIVO - COMMON FILE-STATUS ERROR HANDLER. THE
+008370* CALLER MOVES THE FAILING FILE'S NAME AND FILE STATUS TO
+008380* WS-NOMBRE-ARCHIVO / WS-FS-COMUN BEFORE PERFORMING THIS
+008390* PARAGRAPH. STOPS THE RUN WITH A NONZERO RETURN CODE SO A
+008400* JOB STEP CHECKING THE CONDITION CODE STOPS THE CHAIN.
+008410*****************************************************************
+008420 9900-ABEND-ARCHIVO.
+008430     DISPLAY 'SOCORD01 - ERROR E/S ARCHIVO ' WS-NOMBRE-ARCHIVO.
+008440     DISPLAY 'SOCORD01 - FILE STATUS = ' WS-FS-COMUN.
+008450     MOVE 16 TO RETURN-CODE.
+008460     STOP RUN.
+008470*
+008480*****************************************************************
+008490* 9910-ABEND-CKPT-PERDIDO - END OF SORT REACHED WITH WS-OMITIENDO
+008500* STILL 'S': THE CHECKPOINT ANCHOR (WS-CKPT-ULT-COD) FROM THE
+008510* INTERRUPTED RUN NEVER REAPPEARED IN THIS RUN'S SORT OUTPUT -
+008520* THE MEMBER MAY HAVE BEEN REMOVED BY A BAJA SINCE, OR THIS
+008530* RUN'S CONTROL-CARD SORT MODE DIFFERS FROM THE INTERRUPTED
+008540* RUN'S - SO EVERY RECORD AFTER IT WOULD HAVE BEEN SILENTLY
+008550* MISCLASSIFIED AS ALREADY PROCESSED FOR THE REST OF THE RUN.
+008560* STOPS THE RUN RATHER THAN LET THE OMIT SWITCH STAY STUCK.
+008570*****************************************************************
+008580 9910-ABEND-CKPT-PERDIDO.
+008590     DISPLAY 'SOCORD01 - ERROR CHECKPOINT - ANCLA NO HALLADA'.
+008600     DISPLAY 'SOCORD01 - ULTIMO COD PROCESADO (CKPT) = '
+008610         WS-CKPT-ULT-COD.
+008620     MOVE 16 TO RETURN-CODE.
+008630     STOP RUN.
+008640 9910-EXIT.
+008650     EXIT.
+008660*
+008670 END PROGRAM SOCORD01.
