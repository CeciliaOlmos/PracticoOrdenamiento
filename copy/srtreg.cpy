@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* SRTREG   - SORT WORK RECORD FOR THE SOCIOS ORDERING RUN.
+000120*            SRT-NOM-FILIAL CARRIES THE BRANCH NAME RESOLVED
+000130*            FROM SOC-FILIAL BY THE INPUT PROCEDURE. SRT-FILIAL
+000140*            CARRIES THE BRANCH CODE ITSELF, SO THE OUTPUT SIDE
+000150*            CAN FEED A G/L EXTRACT WITHOUT A SECOND LOOKUP.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*   DATE       INIT  DESCRIPTION
+000190*   09/08/2026 RCA   INITIAL VERSION, SPLIT OUT OF SOCORD01.
+000200*   09/08/2026 RCA   ADDED SRT-FILIAL (BRANCH CODE).
+000210*****************************************************************
+000220 01  SRT-REG.
+000230     03  SRT-COD                PIC 9(04).
+000240     03  SRT-NOM                PIC X(20).
+000250     03  SRT-SALDO              PIC S9(8)V99.
+000260     03  SRT-NOM-FILIAL         PIC X(15).
+000270     03  SRT-FILIAL             PIC 9(03).
