@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110* SOCREG   - RECORD LAYOUT FOR SOCIOS (MEMBER MASTER FILE)
+000120*            USED BY SOCORD01 (SORT/REPORT) AND SOCMT01
+000130*            (ADD/CHANGE/DELETE MAINTENANCE).
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY
+000160*   DATE       INIT  DESCRIPTION
+000170*   09/08/2026 RCA   ADDED SOC-FILIAL (BRANCH CODE) FIELD.
+000180*****************************************************************
+000190 01  SOC-REG.
+000200     03  SOC-COD                PIC 9(04).
+000210     03  SOC-NOM                PIC X(20).
+000220     03  SOC-SALDO              PIC S9(8)V99.
+000230     03  SOC-FILIAL             PIC 9(03).
