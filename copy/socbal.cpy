@@ -0,0 +1,13 @@
+000100*****************************************************************
+000110* SOCBAL   - CLEAN SORTED EXTRACT OF SOC-COD / SOC-SALDO /
+000120*            BRANCH CODE, WRITTEN BY SOCORD01 ALONGSIDE THE
+000130*            PRINTED LISTING. FEEDS THE G/L EXTRACT (SOCGL01).
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY
+000160*   DATE       INIT  DESCRIPTION
+000170*   09/08/2026 RCA   INITIAL VERSION.
+000180*****************************************************************
+000190 01  BAL-REG.
+000200     03  BAL-COD                PIC 9(04).
+000210     03  BAL-SALDO              PIC S9(8)V99.
+000220     03  BAL-FILIAL             PIC 9(03).
