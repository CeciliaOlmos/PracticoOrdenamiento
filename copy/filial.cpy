@@ -0,0 +1,25 @@
+000100*****************************************************************
+000110* FILIAL   - STATIC BRANCH TABLE: CODE, NAME, AND G/L CONTROL
+000120*            ACCOUNT. LOADED AT PROGRAM START, SEARCHED TO
+000130*            RESOLVE SRT-NOM-FILIAL AND THE G/L EXTRACT ACCOUNT.
+000140*            WS-FIL-SUBTOT ACCUMULATES PER-BRANCH SOC-SALDO
+000150*            TOTALS DURING THE SORT OUTPUT PROCEDURE.
+000160*-----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*   DATE       INIT  DESCRIPTION
+000190*   09/08/2026 RCA   INITIAL VERSION.
+000200*****************************************************************
+000210 01  WS-FILIAL-INIC.
+000220     05 FILLER PIC X(24) VALUE '001CASA CENTRAL   410001'.
+000230     05 FILLER PIC X(24) VALUE '002SUCURSAL NORTE 410002'.
+000240     05 FILLER PIC X(24) VALUE '003SUCURSAL SUR   410003'.
+000250     05 FILLER PIC X(24) VALUE '004SUCURSAL ESTE  410004'.
+000260     05 FILLER PIC X(24) VALUE '005SUCURSAL OESTE 410005'.
+000270 01  WS-TABLA-FILIALES REDEFINES WS-FILIAL-INIC.
+000280     05  FIL-ENTRY OCCURS 5 TIMES INDEXED BY FIL-IDX.
+000290         10  FIL-COD            PIC 9(03).
+000300         10  FIL-NOM            PIC X(15).
+000310         10  FIL-CTA-CONTABLE   PIC 9(06).
+000320 01  WS-FIL-CANT                PIC 9(02) VALUE 5.
+000330 01  WS-SUBTOT-FILIALES.
+000340     05  FIL-SUBTOT OCCURS 5 TIMES PIC S9(9)V99 VALUE ZERO.
