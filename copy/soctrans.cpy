@@ -0,0 +1,18 @@
+000100*****************************************************************
+000110* SOCTRANS - TRANSACTION RECORD FOR THE SOCIOS MAINTENANCE RUN
+000120*            (SOCMT01). TRN-TIPO SELECTS ADD/CHANGE/DELETE
+000130*            AGAINST THE INDEXED SOCIOS FILE, KEYED ON TRN-COD.
+000140*-----------------------------------------------------------------
+000150* MODIFICATION HISTORY
+000160*   DATE       INIT  DESCRIPTION
+000170*   09/08/2026 RCA   INITIAL VERSION.
+000180*****************************************************************
+000190 01  TRN-REG.
+000200     03  TRN-TIPO               PIC X(01).
+000210         88  TRN-ALTA                   VALUE 'A'.
+000220         88  TRN-CAMBIO                 VALUE 'C'.
+000230         88  TRN-BAJA                   VALUE 'D'.
+000240     03  TRN-COD                PIC 9(04).
+000250     03  TRN-NOM                PIC X(20).
+000260     03  TRN-SALDO              PIC S9(8)V99.
+000270     03  TRN-FILIAL             PIC 9(03).
