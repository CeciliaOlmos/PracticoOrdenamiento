@@ -0,0 +1,14 @@
+000100*****************************************************************
+000110* GLREG    - FIXED-FORMAT GENERAL LEDGER UPLOAD RECORD, WRITTEN
+000120*            BY SOCGL01 FOR THE ACCOUNTING PACKAGE TO IMPORT.
+000130*            GL-CTA-CONTABLE IS THE G/L ACCOUNT RESOLVED FROM
+000140*            THE MEMBER'S BRANCH (FIL-CTA-CONTABLE, COPY FILIAL).
+000150*-----------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   DATE       INIT  DESCRIPTION
+000180*   09/08/2026 RCA   INITIAL VERSION.
+000190*****************************************************************
+000200 01  GL-REG.
+000210     03  GL-CTA-CONTABLE        PIC 9(06).
+000220     03  GL-COD                 PIC 9(04).
+000230     03  GL-SALDO               PIC S9(8)V99.
